@@ -0,0 +1,105 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVCONV.
+000300 AUTHOR. D. HARTLEY.
+000400 INSTALLATION. DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN. 06/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                   *
+001100* 06/09/2026 DBH   ORIGINAL PROGRAM.  ONE-TIME CONVERSION        *
+001200*                  UTILITY.  MOVESTMT WAS CHANGED TO READ A      *
+001300*                  40-CHARACTER TRANSACTION TEXT FIELD INSTEAD   *
+001400*                  OF THE ORIGINAL 9-CHARACTER FIELD.  THIS      *
+001500*                  PROGRAM READS AN OLD-FORMAT MOVEIN FILE       *
+001600*                  (MOVEINOL) AND REWRITES IT IN THE CURRENT     *
+001700*                  MOVEIN LAYOUT, RIGHT-PADDING THE TEXT FIELD   *
+001800*                  WITH SPACES.  RUN ONCE PER OLD-FORMAT FILE    *
+001900*                  BEFORE HANDING IT TO MOVESTMT; NOT PART OF    *
+002000*                  THE NIGHTLY STREAM.                           *
+002010* 08/09/2026 DBH   NEW-RECORD NOW COPIES WSMVTXT FOR             *
+002020*                  NEW-TRANS-TEXT INSTEAD OF RETYPING PIC X(40). *
+002030* 08/09/2026 DBH   MOVEIN-RECORD PICKED UP A SECOND INDEPENDENT  *
+002040*                  TEXT FIELD, TRANS-TEXT2.  NEW-RECORD NOW      *
+002050*                  CARRIES A MATCHING NEW-TRANS-TEXT2 SO         *
+002060*                  CONVERTED RECORDS ARE THE SAME LENGTH         *
+002070*                  MOVESTMT NOW EXPECTS; THE OLD FORMAT HAD NO   *
+002080*                  SECOND TEXT FIELD TO SOURCE IT FROM, SO IT IS *
+002090*                  PADDED WITH SPACES LIKE ANY OTHER NEW FIELD   *
+002095*                  THAT DIDN'T EXIST IN THE OLD LAYOUT.          *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT OLD-FILE ASSIGN TO MOVEINOL
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT NEW-FILE ASSIGN TO MOVEIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900 
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  OLD-FILE
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  OLD-RECORD.
+003600     05  OLD-TRANS-TEXT             PIC X(09).
+003700     05  OLD-TRANS-NUMBER-DATA      PIC X(04).
+003800 
+003900 FD  NEW-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  NEW-RECORD.
+004250     COPY WSMVTXT REPLACING SOME-TEXT BY NEW-TRANS-TEXT.
+004300     COPY WSMVTXT REPLACING SOME-TEXT BY NEW-TRANS-TEXT2.
+004400     05  NEW-TRANS-NUMBER-DATA      PIC X(04).
+004500 
+004600 WORKING-STORAGE SECTION.
+004700 77  MVC-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+004800     88  MVC-EOF-YES                             VALUE 'Y'.
+004900 
+005000 77  MVC-RECORD-COUNT               PIC 9(08) VALUE 0.
+005100 
+005200 PROCEDURE DIVISION.
+005300*----------------------------------------------------------------*
+005400* 0000-MAINLINE - CONVERTS AN OLD 9-BYTE-TEXT MOVEIN FILE TO THE *
+005500*                 CURRENT 40-BYTE-TEXT LAYOUT                    *
+005600*----------------------------------------------------------------*
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-CONVERT-RECORD THRU 2000-EXIT
+006000         UNTIL MVC-EOF-YES.
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006200     STOP RUN.
+006300 
+006400 1000-INITIALIZE.
+006500     OPEN INPUT OLD-FILE.
+006600     OPEN OUTPUT NEW-FILE.
+006700     PERFORM 2900-READ-OLD THRU 2900-EXIT.
+006800 1000-EXIT.
+006900     EXIT.
+007000 
+007100 2000-CONVERT-RECORD.
+007200     MOVE SPACES TO NEW-RECORD.
+007300     MOVE OLD-TRANS-TEXT TO NEW-TRANS-TEXT.
+007400     MOVE OLD-TRANS-NUMBER-DATA TO NEW-TRANS-NUMBER-DATA.
+007500     WRITE NEW-RECORD.
+007600     ADD 1 TO MVC-RECORD-COUNT.
+007700     PERFORM 2900-READ-OLD THRU 2900-EXIT.
+007800 2000-EXIT.
+007900     EXIT.
+008000 
+008100 2900-READ-OLD.
+008200     READ OLD-FILE
+008300         AT END
+008400             SET MVC-EOF-YES TO TRUE
+008500     END-READ.
+008600 2900-EXIT.
+008700     EXIT.
+008800 
+008900 9000-TERMINATE.
+009000     DISPLAY 'MVCONV - RECORDS CONVERTED: ' MVC-RECORD-COUNT.
+009100     CLOSE OLD-FILE
+009200           NEW-FILE.
+009300 9000-EXIT.
+009400     EXIT.
