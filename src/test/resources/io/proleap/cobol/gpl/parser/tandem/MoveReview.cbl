@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MOVERVW.
+000300 AUTHOR. D. HARTLEY.
+000400 INSTALLATION. DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN. 06/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                   *
+001100* 06/09/2026 DBH   ORIGINAL PROGRAM.  READS THE MOVEREJ FILE     *
+001200*                  WRITTEN BY MOVESTMT AND PRINTS A BROWSE OF    *
+001300*                  THE DAY'S REJECTED TRANSACTIONS, ONE LINE PER *
+001400*                  REJECT WITH THE REASON CODE SPELLED OUT, PLUS *
+001500*                  A COUNT OF REJECTS BY REASON.                 *
+001600* 06/09/2026 DBH   WIDENED REJECT-TRANS-TEXT TO MATCH THE        *
+001700*                  40-CHARACTER MOVEREJ RECORD MOVESTMT NOW      *
+001800*                  WRITES.                                       *
+001810* 08/09/2026 DBH   REJECT-RECORD NOW COPIES WSMVTXT FOR          *
+001820*                  REJECT-TRANS-TEXT INSTEAD OF RETYPING         *
+001830*                  PIC X(40).  WIDENED RVW-REASON-TEXT FROM 24   *
+001840*                  TO 32 CHARACTERS -- THE LONGEST REASON        *
+001850*                  LITERAL ('TRANSACTION NUMBER OUT OF RANGE')   *
+001860*                  IS 31 CHARACTERS AND WAS BEING TRUNCATED.     *
+001862* 08/09/2026 DBH   8000-PRINT-TOTALS ONLY PRINTED ONE AGGREGATE  *
+001864*                  REJECT COUNT, NOT THE PER-REASON BREAKDOWN    *
+001866*                  THE OPENING COMMENT ABOVE CLAIMS.  ADDED      *
+001868*                  COUNTERS FOR EACH REASON CODE (01/02/03/      *
+001869*                  UNKNOWN) AND PRINTED EACH ON THE TOTALS PAGE. *
+001871* 08/09/2026 DBH   REJECT-RECORD NOW ALSO CARRIES                *
+001872*                  REJECT-TRANS-TEXT2, MATCHING MOVESTMT'S       *
+001873*                  MOVEREJ LAYOUT.  THE BROWSE NOW PRINTS IT ON  *
+001874*                  A SECOND LINE UNDER EACH REJECT.              *
+001875*----------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT REJECT-FILE ASSIGN TO MOVEREJ
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT REPORT-FILE ASSIGN TO MOVERVWO
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  REJECT-FILE
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  REJECT-RECORD.
+003400     05  REJECT-REASON-CODE         PIC X(02).
+003450     COPY WSMVTXT REPLACING SOME-TEXT BY REJECT-TRANS-TEXT.
+003470     COPY WSMVTXT REPLACING SOME-TEXT BY REJECT-TRANS-TEXT2.
+003600     05  REJECT-TRANS-NUMBER        PIC X(04).
+003700 
+003800 FD  REPORT-FILE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REPORT-LINE                    PIC X(132).
+004200 
+004300 WORKING-STORAGE SECTION.
+004400 77  RVW-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+004500     88  RVW-EOF-YES                             VALUE 'Y'.
+004600 
+004700 77  RVW-REJECT-COUNT               PIC 9(08) VALUE 0.
+004710 77  RVW-COUNT-NOT-NUMERIC          PIC 9(08) VALUE 0.
+004720 77  RVW-COUNT-OUT-OF-RANGE         PIC 9(08) VALUE 0.
+004730 77  RVW-COUNT-BLANK-TEXT           PIC 9(08) VALUE 0.
+004740 77  RVW-COUNT-UNKNOWN              PIC 9(08) VALUE 0.
+004800 77  RVW-COUNT-EDIT                 PIC ZZZ,ZZZ,ZZ9.
+004900 
+005000 77  RVW-REASON-TEXT                PIC X(32).
+005100 
+005200 01  WS-PRINT-LINE                  PIC X(132).
+005300 
+005400 PROCEDURE DIVISION.
+005500*----------------------------------------------------------------*
+005600* 0000-MAINLINE - BROWSES THE DAY'S MOVEREJ REJECT FILE          *
+005700*----------------------------------------------------------------*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006100         UNTIL RVW-EOF-YES.
+006200     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+006300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006400     STOP RUN.
+006500 
+006600 1000-INITIALIZE.
+006700     OPEN INPUT REJECT-FILE.
+006800     OPEN OUTPUT REPORT-FILE.
+006900     PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT.
+007000     PERFORM 2900-READ-REJECT THRU 2900-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300 
+007400 1100-PRINT-HEADINGS.
+007500     MOVE SPACES TO WS-PRINT-LINE.
+007600     STRING 'MOVERVW - DAILY REJECT BROWSE'
+007700         DELIMITED BY SIZE INTO WS-PRINT-LINE
+007800     END-STRING.
+007900     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+008000     MOVE SPACES TO WS-PRINT-LINE.
+008100     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+008200 1100-EXIT.
+008300     EXIT.
+008400 
+008500 2000-PROCESS-RECORD.
+008600     ADD 1 TO RVW-REJECT-COUNT.
+008700     PERFORM 2100-SET-REASON-TEXT THRU 2100-EXIT.
+008800     MOVE SPACES TO WS-PRINT-LINE.
+008900     STRING 'TEXT=' DELIMITED BY SIZE
+009000             REJECT-TRANS-TEXT   DELIMITED BY SIZE
+009100             '  NUMBER='          DELIMITED BY SIZE
+009200             REJECT-TRANS-NUMBER  DELIMITED BY SIZE
+009300             '  REASON='          DELIMITED BY SIZE
+009400             REJECT-REASON-CODE   DELIMITED BY SIZE
+009500             ' - '                DELIMITED BY SIZE
+009600             RVW-REASON-TEXT      DELIMITED BY SIZE
+009700         INTO WS-PRINT-LINE
+009800     END-STRING.
+009900     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+009910     MOVE SPACES TO WS-PRINT-LINE.
+009920     STRING '     TEXT2=' DELIMITED BY SIZE
+009930             REJECT-TRANS-TEXT2  DELIMITED BY SIZE
+009940         INTO WS-PRINT-LINE
+009950     END-STRING.
+009960     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+010000     PERFORM 2900-READ-REJECT THRU 2900-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300 
+010400 2100-SET-REASON-TEXT.
+010500     EVALUATE REJECT-REASON-CODE
+010600         WHEN '01'
+010700             MOVE 'TRANSACTION NUMBER NOT NUMERIC'
+010800                 TO RVW-REASON-TEXT
+010810             ADD 1 TO RVW-COUNT-NOT-NUMERIC
+010900         WHEN '02'
+011000             MOVE 'TRANSACTION NUMBER OUT OF RANGE'
+011100                 TO RVW-REASON-TEXT
+011110             ADD 1 TO RVW-COUNT-OUT-OF-RANGE
+011200         WHEN '03'
+011300             MOVE 'TRANSACTION TEXT IS BLANK'
+011400                 TO RVW-REASON-TEXT
+011410             ADD 1 TO RVW-COUNT-BLANK-TEXT
+011500         WHEN OTHER
+011600             MOVE 'UNKNOWN REJECT REASON'
+011700                 TO RVW-REASON-TEXT
+011710             ADD 1 TO RVW-COUNT-UNKNOWN
+011800     END-EVALUATE.
+011900 2100-EXIT.
+012000     EXIT.
+012100 
+012200 2900-READ-REJECT.
+012300     READ REJECT-FILE
+012400         AT END
+012500             SET RVW-EOF-YES TO TRUE
+012600     END-READ.
+012700 2900-EXIT.
+012800     EXIT.
+012900 
+013000 8000-PRINT-TOTALS.
+013100     MOVE SPACES TO WS-PRINT-LINE.
+013200     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+013300     MOVE RVW-REJECT-COUNT TO RVW-COUNT-EDIT.
+013400     MOVE SPACES TO WS-PRINT-LINE.
+013500     STRING 'TOTAL REJECTS.........' DELIMITED BY SIZE
+013600             RVW-COUNT-EDIT           DELIMITED BY SIZE
+013700         INTO WS-PRINT-LINE
+013800     END-STRING.
+013900     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+013910     MOVE RVW-COUNT-NOT-NUMERIC TO RVW-COUNT-EDIT.
+013920     MOVE SPACES TO WS-PRINT-LINE.
+013930     STRING '  NOT NUMERIC (01)....' DELIMITED BY SIZE
+013940             RVW-COUNT-EDIT           DELIMITED BY SIZE
+013950         INTO WS-PRINT-LINE
+013960     END-STRING.
+013970     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+013980     MOVE RVW-COUNT-OUT-OF-RANGE TO RVW-COUNT-EDIT.
+013990     MOVE SPACES TO WS-PRINT-LINE.
+014000     STRING '  OUT OF RANGE (02)...' DELIMITED BY SIZE
+014010             RVW-COUNT-EDIT           DELIMITED BY SIZE
+014020         INTO WS-PRINT-LINE
+014030     END-STRING.
+014040     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+014050     MOVE RVW-COUNT-BLANK-TEXT TO RVW-COUNT-EDIT.
+014060     MOVE SPACES TO WS-PRINT-LINE.
+014070     STRING '  BLANK TEXT (03).....' DELIMITED BY SIZE
+014080             RVW-COUNT-EDIT           DELIMITED BY SIZE
+014090         INTO WS-PRINT-LINE
+014100     END-STRING.
+014110     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+014120     MOVE RVW-COUNT-UNKNOWN TO RVW-COUNT-EDIT.
+014130     MOVE SPACES TO WS-PRINT-LINE.
+014140     STRING '  UNKNOWN REASON......' DELIMITED BY SIZE
+014150             RVW-COUNT-EDIT           DELIMITED BY SIZE
+014160         INTO WS-PRINT-LINE
+014170     END-STRING.
+014180     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+014190 8000-EXIT.
+014195     EXIT.
+014200
+014300 9000-TERMINATE.
+014400     CLOSE REJECT-FILE
+014500           REPORT-FILE.
+014600 9000-EXIT.
+014700     EXIT.
