@@ -0,0 +1,30 @@
+000100*----------------------------------------------------------------*
+000200* WSMOVEREC - SHARED MOVE-RECORD WORKING-STORAGE LAYOUT          *
+000300*----------------------------------------------------------------*
+000400* COPIED UNDER A LOCALLY-DECLARED 01 IN MOVESTMT'S WORKING-      *
+000500* STORAGE SECTION SO ANY COMPANION PROGRAM CAN COPY THE SAME     *
+000600* DEFINITION OF THE SOME-TEXT / SOME-TEXT2 / SOME-NUMBER FIELDS  *
+000700* INSTEAD OF RETYPING THE PIC CLAUSES SEPARATELY.                *
+000800*----------------------------------------------------------------*
+000900*----------------------------------------------------------------*
+001000* MODIFICATION HISTORY                                           *
+001100*----------------------------------------------------------------*
+001200* DATE       INIT  DESCRIPTION                                   *
+001300* 06/09/2026 DBH   ORIGINAL COPYBOOK, SPLIT OUT OF MOVESTMT'S    *
+001400*                  WORKING-STORAGE SECTION.                      *
+001500* 06/09/2026 DBH   WIDENED SOME-TEXT AND SOME-TEXT2 FROM 9 TO 40 *
+001600*                  CHARACTERS FOR DOWNSTREAM REPORTING.  FILES   *
+001700*                  BUILT AGAINST THE OLD 9-BYTE LAYOUT MUST BE   *
+001800*                  RUN THROUGH THE ONE-TIME MVCONV CONVERSION    *
+001900*                  UTILITY BEFORE THEY CAN BE READ BY MOVESTMT.  *
+002000* 08/09/2026 DBH   CHANGED SOME-TEXT/SOME-TEXT2/SOME-NUMBER FROM *
+002100*                  STANDALONE 77-LEVEL ITEMS TO 05-LEVEL ITEMS   *
+002200*                  UNDER A CALLER-SUPPLIED 01 SO THIS LAYOUT CAN *
+002300*                  ALSO BE COPIED INTO AN FD RECORD, NOT JUST    *
+002400*                  WORKING-STORAGE.  SOME-TEXT AND SOME-TEXT2    *
+002500*                  NOW PICK UP THEIR WIDTH FROM WSMVTXT SO IT IS *
+002600*                  SET IN ONE PLACE.                             *
+002700*----------------------------------------------------------------*
+002800     COPY WSMVTXT.
+002900     COPY WSMVTXT REPLACING SOME-TEXT BY SOME-TEXT2.
+003000 05  SOME-NUMBER                 PIC 99 COMP.
