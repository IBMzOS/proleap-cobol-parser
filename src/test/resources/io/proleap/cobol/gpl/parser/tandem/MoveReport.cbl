@@ -0,0 +1,171 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MOVERPT.
+000300 AUTHOR. D. HARTLEY.
+000400 INSTALLATION. DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN. 06/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                   *
+001100* 06/09/2026 DBH   ORIGINAL PROGRAM.  READS THE MOVEOUT FILE     *
+001200*                  WRITTEN BY MOVESTMT AND PRINTS A CONTROL      *
+001300*                  REPORT: RECORD COUNT, A HASH TOTAL ON         *
+001400*                  SOME-NUMBER, AND A LISTING OF ANY SOME-TEXT/  *
+001500*                  SOME-TEXT2 MISMATCHES.                        *
+001600* 06/09/2026 DBH   WIDENED OUT-TEXT AND OUT-TEXT2 TO MATCH THE   *
+001700*                  40-CHARACTER MOVEOUT RECORD MOVESTMT NOW      *
+001800*                  WRITES.                                       *
+001810* 08/09/2026 DBH   MOVEOUT-RECORD NOW COPIES WSMVTXT FOR         *
+001820*                  OUT-TEXT AND OUT-TEXT2 INSTEAD OF RETYPING    *
+001830*                  PIC X(40), SO IT TRACKS MOVESTMT'S OWN        *
+001840*                  MOVEOUT-RECORD LAYOUT AUTOMATICALLY.          *
+001850* 08/09/2026 DBH   MOVESTMT'S 2200-MOVE-FIELDS NOW SETS         *
+001855*                  SOME-TEXT2 FROM ITS OWN TRANS-TEXT2 INPUT     *
+001860*                  FIELD INSTEAD OF DERIVING IT FROM SOME-TEXT,  *
+001870*                  SO OUT-TEXT AND OUT-TEXT2 CAN GENUINELY       *
+001880*                  DIFFER AND 2100-PRINT-MISMATCH BELOW IS NO    *
+001890*                  LONGER DEAD CODE -- IT NOW CATCHES A REAL     *
+001900*                  DATA CONDITION.                               *
+001910* 08/09/2026 DBH   RPT-MISMATCH-EDIT WAS ONLY PIC ZZZ,ZZ9 (SIX   *
+001920*                  DIGIT POSITIONS) AGAINST A PIC 9(08) SOURCE,  *
+001930*                  SILENTLY TRUNCATING THE TWO HIGH-ORDER DIGITS *
+001940*                  ONCE THE MISMATCH COUNT REACHED 1,000,000.    *
+001950*                  WIDENED TO PIC ZZZ,ZZZ,ZZ9 TO MATCH ITS       *
+001955*                  SOURCE, THE SAME WAY RPT-COUNT-EDIT ALREADY   *
+001957*                  DOES.                                        *
+001960*----------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT MOVEOUT-FILE ASSIGN TO MOVEOUT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT REPORT-FILE ASSIGN TO MOVERPTO
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  MOVEOUT-FILE
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  MOVEOUT-RECORD.
+003350     COPY WSMVTXT REPLACING SOME-TEXT BY OUT-TEXT.
+003450     COPY WSMVTXT REPLACING SOME-TEXT BY OUT-TEXT2.
+003600     05  OUT-NUMBER                  PIC 99.
+003700 
+003800 FD  REPORT-FILE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REPORT-LINE                     PIC X(132).
+004200 
+004300 WORKING-STORAGE SECTION.
+004400 77  RPT-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004500     88  RPT-EOF-YES                              VALUE 'Y'.
+004600 
+004700 77  RPT-RECORD-COUNT                PIC 9(08) VALUE 0.
+004800 77  RPT-HASH-TOTAL                  PIC 9(10) VALUE 0.
+004900 77  RPT-MISMATCH-COUNT              PIC 9(08) VALUE 0.
+005000 
+005100 77  RPT-COUNT-EDIT                  PIC ZZZ,ZZZ,ZZ9.
+005200 77  RPT-HASH-EDIT                   PIC Z,ZZZ,ZZZ,ZZ9.
+005300 77  RPT-MISMATCH-EDIT               PIC ZZZ,ZZZ,ZZ9.
+005400 
+005500 01  WS-PRINT-LINE                   PIC X(132).
+005600 
+005700 PROCEDURE DIVISION.
+005800*----------------------------------------------------------------*
+005900* 0000-MAINLINE - PRODUCES THE MOVESTMT CONTROL REPORT           *
+006000*----------------------------------------------------------------*
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006400         UNTIL RPT-EOF-YES.
+006500     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+006600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006700     STOP RUN.
+006800 
+006900 1000-INITIALIZE.
+007000     OPEN INPUT MOVEOUT-FILE.
+007100     OPEN OUTPUT REPORT-FILE.
+007200     PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT.
+007300     PERFORM 2900-READ-MOVEOUT THRU 2900-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600 
+007700 1100-PRINT-HEADINGS.
+007800     MOVE SPACES TO WS-PRINT-LINE.
+007900     STRING 'MOVERPT - MOVESTMT OUTPUT CONTROL REPORT'
+008000         DELIMITED BY SIZE INTO WS-PRINT-LINE
+008100     END-STRING.
+008200     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+008300     MOVE SPACES TO WS-PRINT-LINE.
+008400     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+008500 1100-EXIT.
+008600     EXIT.
+008700 
+008800 2000-PROCESS-RECORD.
+008900     ADD 1 TO RPT-RECORD-COUNT.
+009000     ADD OUT-NUMBER TO RPT-HASH-TOTAL.
+009100     IF OUT-TEXT NOT = OUT-TEXT2
+009200         PERFORM 2100-PRINT-MISMATCH THRU 2100-EXIT
+009300     END-IF.
+009400     PERFORM 2900-READ-MOVEOUT THRU 2900-EXIT.
+009500 2000-EXIT.
+009600     EXIT.
+009700 
+009800 2100-PRINT-MISMATCH.
+009900     ADD 1 TO RPT-MISMATCH-COUNT.
+010000     MOVE SPACES TO WS-PRINT-LINE.
+010100     STRING 'MISMATCH  SOME-TEXT=' DELIMITED BY SIZE
+010200             OUT-TEXT               DELIMITED BY SIZE
+010300             '  SOME-TEXT2='        DELIMITED BY SIZE
+010400             OUT-TEXT2              DELIMITED BY SIZE
+010500         INTO WS-PRINT-LINE
+010600     END-STRING.
+010700     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+010800 2100-EXIT.
+010900     EXIT.
+011000 
+011100 2900-READ-MOVEOUT.
+011200     READ MOVEOUT-FILE
+011300         AT END
+011400             SET RPT-EOF-YES TO TRUE
+011500     END-READ.
+011600 2900-EXIT.
+011700     EXIT.
+011800 
+011900 8000-PRINT-TOTALS.
+012000     MOVE SPACES TO WS-PRINT-LINE.
+012100     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+012200 
+012300     MOVE RPT-RECORD-COUNT TO RPT-COUNT-EDIT.
+012400     MOVE SPACES TO WS-PRINT-LINE.
+012500     STRING 'RECORDS READ..........' DELIMITED BY SIZE
+012600             RPT-COUNT-EDIT           DELIMITED BY SIZE
+012700         INTO WS-PRINT-LINE
+012800     END-STRING.
+012900     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+013000 
+013100     MOVE RPT-HASH-TOTAL TO RPT-HASH-EDIT.
+013200     MOVE SPACES TO WS-PRINT-LINE.
+013300     STRING 'HASH TOTAL (SOME-NUMBER)..' DELIMITED BY SIZE
+013400             RPT-HASH-EDIT                DELIMITED BY SIZE
+013500         INTO WS-PRINT-LINE
+013600     END-STRING.
+013700     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+013800 
+013900     MOVE RPT-MISMATCH-COUNT TO RPT-MISMATCH-EDIT.
+014000     MOVE SPACES TO WS-PRINT-LINE.
+014100     STRING 'MISMATCHES FOUND......' DELIMITED BY SIZE
+014200             RPT-MISMATCH-EDIT        DELIMITED BY SIZE
+014300         INTO WS-PRINT-LINE
+014400     END-STRING.
+014500     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+014600 8000-EXIT.
+014700     EXIT.
+014800 
+014900 9000-TERMINATE.
+015000     CLOSE MOVEOUT-FILE
+015100           REPORT-FILE.
+015200 9000-EXIT.
+015300     EXIT.
