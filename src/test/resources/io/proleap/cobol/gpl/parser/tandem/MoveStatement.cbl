@@ -1,11 +1,422 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MOVESTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOME-TEXT PICTURE IS X(9).
- 77 SOME-TEXT2 PICTURE IS X(9).
- 77 SOME-NUMBER PIC 99 COMP.
- PROCEDURE DIVISION.
-     MOVE "Test" TO SOME-TEXT.
-     MOVE 1 TO SOME-NUMBER.
-     MOVE SOME-TEXT TO SOME-TEXT2.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MOVESTMT.
+000300 AUTHOR. D. HARTLEY.
+000400 INSTALLATION. DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN. 01/06/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                   *
+001100* 06/09/2026 DBH   ADDED TRANSACTION FILE INPUT.  SOME-TEXT,     *
+001200*                  SOME-TEXT2 AND SOME-NUMBER ARE NOW POPULATED  *
+001300*                  FROM DAILY TRANSACTION RECORDS READ FROM THE  *
+001400*                  MOVEIN FILE INSTEAD OF COMPILED-IN LITERALS.  *
+001500* 06/09/2026 DBH   MOVED THE SOME-TEXT/SOME-TEXT2/SOME-NUMBER    *
+001600*                  LAYOUT OUT TO THE WSMOVEREC COPYBOOK SO OTHER *
+001700*                  PROGRAMS CAN SHARE IT.                        *
+001800* 06/09/2026 DBH   ADDED RANGE VALIDATION ON THE INCOMING NUMBER *
+001900*                  FIELD.  ANYTHING THAT WILL NOT FIT IN         *
+002000*                  SOME-NUMBER (00-99) NOW GOES TO MOVEREJ       *
+002100*                  INSTEAD OF BEING TRUNCATED.                   *
+002200* 06/09/2026 DBH   ADDED THE MOVEJRNL AUDIT JOURNAL.  EVERY      *
+002300*                  RECORD MOVED IS NOW LOGGED WITH ITS BEFORE/   *
+002400*                  AFTER VALUES AND THE RUN DATE AND TIME.       *
+002500* 06/09/2026 DBH   ADDED CHECKPOINT/RESTART.  MOVESTMT NOW DROPS *
+002600*                  A CHECKPOINT TO MOVECKPT EVERY CHECKPOINT-    *
+002700*                  INTERVAL RECORDS AND, ON THE NEXT RUN, SKIPS  *
+002800*                  MOVEIN FORWARD TO THE LAST COMMITTED RECORD.  *
+002900* 06/09/2026 DBH   MOVED RECORDS ARE NOW ALSO WRITTEN TO A       *
+003000*                  MOVEOUT FILE SO DOWNSTREAM PROGRAMS (MOVERPT) *
+003100*                  CAN READ THE RESULTS WITHOUT OPENING MOVEJRNL.*
+003200* 06/09/2026 DBH   ADDED REASON CODE 03 (BLANK TRANSACTION TEXT) *
+003300*                  TO THE MOVEREJ VALIDATION.  SEE MOVERVW FOR   *
+003400*                  A BROWSE OF A DAY'S REJECTED TRANSACTIONS.    *
+003500* 06/09/2026 DBH   WIDENED TRANS-TEXT AND ALL DOWNSTREAM TEXT    *
+003600*                  FIELDS (MOVEOUT, MOVEJRNL, MOVEREJ) FROM 9 TO *
+003700*                  40 CHARACTERS TO MATCH THE WSMOVEREC COPYBOOK.*
+003800*                  MOVEIN FILES BUILT AGAINST THE OLD 9-BYTE     *
+003900*                  LAYOUT MUST BE RUN THROUGH MVCONV ONE TIME TO *
+004000*                  PAD THEM OUT BEFORE MOVESTMT WILL READ THEM.  *
+004100* 06/09/2026 DBH   ADDED READ/WRITE CONTROL TOTALS ON            *
+004200*                  SOME-NUMBER.  THE RUN NOW DISPLAYS A          *
+004300*                  DISCREPANCY MESSAGE AT END OF FILE IF THE     *
+004400*                  RECORDS OR AMOUNTS READ DON'T MATCH WHAT WAS  *
+004500*                  ACTUALLY WRITTEN, SO A DROPPED OR PARTIAL     *
+004600*                  WRITE DOESN'T GO UNNOTICED.                   *
+004610* 08/09/2026 DBH   REJECT-FILE, JOURNAL-FILE AND MOVEOUT-FILE    *
+004620*                  ARE NOW OPENED EXTEND INSTEAD OF OUTPUT WHEN  *
+004630*                  MVS-RESTART-COUNT SHOWS A RESTART RUN, SO A   *
+004640*                  RESUBMITTED JOB APPENDS TO THE PRIOR RUN'S    *
+004650*                  OUTPUT INSTEAD OF WIPING IT OUT.  THIS MOVED  *
+004660*                  1500-DETERMINE-RESTART AHEAD OF THOSE OPENS.  *
+004670* 08/09/2026 DBH   MOVEIN-RECORD, REJECT-RECORD, JOURNAL-RECORD  *
+004680*                  AND MOVEOUT-RECORD NOW COPY WSMVTXT FOR EACH  *
+004690*                  TEXT FIELD INSTEAD OF RETYPING PIC X(40), SO  *
+004700*                  A FUTURE WIDTH CHANGE ONLY TOUCHES ONE MEMBER.*
+004710* 08/09/2026 DBH   JRNL-BEFORE-TEXT2 WAS BEING SET FROM SOME-    *
+004720*                  TEXT AFTER 2200-MOVE-FIELDS HAD ALREADY       *
+004730*                  FORCED SOME-TEXT2 TO MATCH IT, SO IT COULD    *
+004740*                  NEVER DIFFER FROM JRNL-AFTER-TEXT2.  THE      *
+004750*                  PRIOR VALUE OF SOME-TEXT2 IS NOW SAVED BEFORE *
+004760*                  2200-MOVE-FIELDS OVERWRITES IT AND USED AS    *
+004770*                  THE JOURNAL'S BEFORE VALUE.                   *
+004780* 08/09/2026 DBH   JRNL-BEFORE-TEXT AND JRNL-BEFORE-NUMBER HAD   *
+004782*                  THE SAME PROBLEM AS JRNL-BEFORE-TEXT2 ABOVE:  *
+004784*                  THEY WERE SET FROM TRANS-TEXT/TRANS-NUMBER-   *
+004786*                  NUM, WHICH 2200-MOVE-FIELDS HAD ALREADY MOVED *
+004788*                  INTO SOME-TEXT/SOME-NUMBER BY THE TIME        *
+004790*                  JRNL-AFTER-TEXT/JRNL-AFTER-NUMBER WERE SET    *
+004792*                  FROM THOSE SAME FIELDS, SO BEFORE ALWAYS      *
+004794*                  MATCHED AFTER.  SOME-TEXT AND SOME-NUMBER ARE *
+004796*                  NOW ALSO SAVED TO MVS-PRIOR-TEXT AND MVS-     *
+004798*                  PRIOR-NUMBER BEFORE 2200-MOVE-FIELDS RUNS.    *
+004810* 08/09/2026 DBH   MOVEOUT-FILE NOW HAS A FILE STATUS.  THE      *
+004820*                  WRITE-SIDE CONTROL TOTALS IN 2300-WRITE-      *
+004830*                  OUTPUT ONLY ACCUMULATE WHEN THE WRITE COMES   *
+004840*                  BACK '00', SO 8000-RECONCILE-TOTALS CAN       *
+004850*                  ACTUALLY DETECT A FAILED WRITE INSTEAD OF     *
+004860*                  COMPARING TWO COUNTERS THAT ALWAYS MOVE       *
+004870*                  TOGETHER.                                     *
+004871* 08/09/2026 DBH   MOVEIN-RECORD NOW CARRIES A SECOND INDEPENDENT*
+004872*                  TEXT FIELD, TRANS-TEXT2, AND SOME-TEXT2 IS SET*
+004873*                  DIRECTLY FROM IT IN 2200-MOVE-FIELDS INSTEAD  *
+004874*                  OF BEING DERIVED FROM SOME-TEXT, SO A MISMATCH*
+004875*                  BETWEEN THE TWO IS NOW SOMETHING AN INCOMING  *
+004876*                  RECORD CAN ACTUALLY PRODUCE.                  *
+004877* 08/09/2026 DBH   CHECKPOINT-RECORD NOW ALSO CARRIES THE LAST   *
+004878*                  WRITTEN SOME-TEXT/SOME-TEXT2/SOME-NUMBER      *
+004879*                  VALUES.  ON A RESTART THEY SEED MVS-PRIOR-*   *
+004880*                  SO THE FIRST JOURNAL RECORD WRITTEN AFTER A   *
+004881*                  RESTART SHOWS THE GENUINE PRIOR VALUES FROM   *
+004882*                  BEFORE THE ABEND INSTEAD OF FRESH WORKING-    *
+004883*                  STORAGE SPACES/ZERO.                          *
+004884* 08/09/2026 DBH   1500-DETERMINE-RESTART WAS OPENING CHECKPOINT-*
+004885*                  FILE OUTPUT ON EVERY RUN, TRUNCATING THE      *
+004886*                  CHECKPOINT TRAIL IMMEDIATELY AFTER THE LAST   *
+004887*                  COMMIT POINT WAS READ FROM IT.  A SECOND      *
+004888*                  ABEND BEFORE THE NEXT CHECKPOINT INTERVAL     *
+004889*                  THEREFORE LOST THE RESTART POSITION ENTIRELY  *
+004890*                  AND ALSO CAUSED REJECT-FILE/JOURNAL-FILE/     *
+004891*                  MOVEOUT-FILE TO BE REOPENED OUTPUT INSTEAD OF *
+004892*                  EXTEND.  CHECKPOINT-FILE IS NOW OPENED EXTEND *
+004893*                  WHENEVER A PRIOR CHECKPOINT WAS FOUND, SO THE *
+004894*                  LAST-KNOWN-GOOD CHECKPOINT SURVIVES UNTIL A   *
+004895*                  NEW ONE IS DURABLY WRITTEN.                   *
+004896* 08/09/2026 DBH   REJECT-RECORD NOW ALSO CARRIES                *
+004897*                  REJECT-TRANS-TEXT2 FROM TRANS-TEXT2, SO A     *
+004898*                  REJECTED RECORD'S SECOND TEXT FIELD CAN BE    *
+004899*                  REVIEWED AND CORRECTED INSTEAD OF BEING LOST. *
+004901* 08/09/2026 DBH   2000-PROCESS-RECORD'S UNCONDITIONAL CAPTURE   *
+004902*                  OF SOME-TEXT/SOME-TEXT2/SOME-NUMBER INTO      *
+004903*                  MVS-PRIOR-* RAN BEFORE THOSE FIELDS WERE EVER *
+004904*                  SET FOR RECORD 1 OF ANY RUN, SO IT OVERWROTE  *
+004905*                  BOTH THE CHECKPOINT-SEEDED RESTART VALUE AND  *
+004906*                  MVS-PRIOR-*'S OWN VALUE SPACES/ZERO DEFAULT   *
+004907*                  WITH WHATEVER WAS SITTING IN UNINITIALIZED    *
+004908*                  WORKING STORAGE AT LOAD TIME.  1000-INITIALIZE*
+004909*                  NOW MOVES MVS-PRIOR-TEXT/TEXT2/NUMBER (ALREADY*
+004930*                  SET BY 1500-DETERMINE-RESTART TO EITHER THE   *
+004932*                  CHECKPOINT VALUE OR THE VALUE SPACES/ZERO     *
+004934*                  DEFAULT) INTO SOME-TEXT/SOME-TEXT2/SOME-NUMBER*
+004936*                  BEFORE THE FIRST RECORD IS READ, SO THE FIRST *
+004938*                  JOURNAL RECORD OF ANY RUN SHOWS A GENUINE     *
+004940*                  BEFORE VALUE INSTEAD OF LOAD-TIME GARBAGE.    *
+004942*----------------------------------------------------------------*
+004944 ENVIRONMENT DIVISION.
+004946 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT MOVEIN-FILE ASSIGN TO MOVEIN
+005200         ORGANIZATION IS SEQUENTIAL.
+005300     SELECT REJECT-FILE ASSIGN TO MOVEREJ
+005400         ORGANIZATION IS SEQUENTIAL.
+005500     SELECT JOURNAL-FILE ASSIGN TO MOVEJRNL
+005600         ORGANIZATION IS SEQUENTIAL.
+005700     SELECT CHECKPOINT-FILE ASSIGN TO MOVECKPT
+005800         ORGANIZATION IS SEQUENTIAL
+005900         FILE STATUS IS MVS-CKPT-FILE-STATUS.
+006000     SELECT MOVEOUT-FILE ASSIGN TO MOVEOUT
+006100         ORGANIZATION IS SEQUENTIAL
+006150         FILE STATUS IS MVS-OUT-FILE-STATUS.
+006200 
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  MOVEIN-FILE
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD.
+006800 01  MOVEIN-RECORD.
+006850     COPY WSMVTXT REPLACING SOME-TEXT BY TRANS-TEXT.
+006870     COPY WSMVTXT REPLACING SOME-TEXT BY TRANS-TEXT2.
+007000     05  TRANS-NUMBER-DATA       PIC X(04).
+007100     05  TRANS-NUMBER-NUM REDEFINES TRANS-NUMBER-DATA
+007200                                 PIC 9(04).
+007300 
+007400 FD  REJECT-FILE
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700 01  REJECT-RECORD.
+007800     05  REJECT-REASON-CODE      PIC X(02).
+007850     COPY WSMVTXT REPLACING SOME-TEXT BY REJECT-TRANS-TEXT.
+007870     COPY WSMVTXT REPLACING SOME-TEXT BY REJECT-TRANS-TEXT2.
+008000     05  REJECT-TRANS-NUMBER     PIC X(04).
+008100 
+008200 FD  JOURNAL-FILE
+008300     RECORDING MODE IS F
+008400     LABEL RECORDS ARE STANDARD.
+008500 01  JOURNAL-RECORD.
+008600     05  JRNL-RUN-DATE           PIC 9(08).
+008700     05  JRNL-RUN-TIME           PIC 9(08).
+008750     COPY WSMVTXT REPLACING SOME-TEXT BY JRNL-BEFORE-TEXT.
+008850     COPY WSMVTXT REPLACING SOME-TEXT BY JRNL-AFTER-TEXT.
+008950     COPY WSMVTXT REPLACING SOME-TEXT BY JRNL-BEFORE-TEXT2.
+009050     COPY WSMVTXT REPLACING SOME-TEXT BY JRNL-AFTER-TEXT2.
+009200     05  JRNL-BEFORE-NUMBER      PIC 99.
+009300     05  JRNL-AFTER-NUMBER       PIC 99.
+009400 
+009500 FD  CHECKPOINT-FILE
+009600     RECORDING MODE IS F
+009700     LABEL RECORDS ARE STANDARD.
+009800 01  CHECKPOINT-RECORD.
+009900     05  CKPT-RECORD-COUNT       PIC 9(08).
+009920     COPY WSMVTXT REPLACING SOME-TEXT BY CKPT-TEXT.
+009940     COPY WSMVTXT REPLACING SOME-TEXT BY CKPT-TEXT2.
+009960     05  CKPT-NUMBER             PIC 99.
+010000 
+010100 FD  MOVEOUT-FILE
+010200     RECORDING MODE IS F
+010300     LABEL RECORDS ARE STANDARD.
+010400 01  MOVEOUT-RECORD.
+010450     COPY WSMVTXT REPLACING SOME-TEXT BY OUT-TEXT.
+010550     COPY WSMVTXT REPLACING SOME-TEXT BY OUT-TEXT2.
+010700     05  OUT-NUMBER              PIC 99.
+010800 
+010900 WORKING-STORAGE SECTION.
+010950 01  WS-MOVE-FIELDS.
+011000     COPY WSMOVEREC.
+011100 
+011200 77  MVS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+011300     88  MVS-EOF-YES                          VALUE 'Y'.
+011400     88  MVS-EOF-NO                           VALUE 'N'.
+011500 
+011600 77  MVS-RECORD-SWITCH           PIC X(01) VALUE 'Y'.
+011700     88  MVS-RECORD-VALID                     VALUE 'Y'.
+011800     88  MVS-RECORD-INVALID                   VALUE 'N'.
+011900 
+012000 77  MVS-RUN-DATE                PIC 9(08).
+012100 77  MVS-RUN-TIME                PIC 9(08).
+012200 
+012300 77  MVS-CKPT-FILE-STATUS        PIC X(02).
+012400 77  MVS-CKPT-EOF-SWITCH         PIC X(01) VALUE 'N'.
+012500     88  MVS-CKPT-EOF-YES                     VALUE 'Y'.
+012600 77  MVS-CHECKPOINT-INTERVAL     PIC 9(04) VALUE 1000.
+012700 77  MVS-CKPT-COUNTER            PIC 9(04) VALUE 0.
+012800 77  MVS-RECORD-COUNT            PIC 9(08) VALUE 0.
+012900 77  MVS-RESTART-COUNT           PIC 9(08) VALUE 0.
+013000 
+013100 77  MVS-READ-COUNT              PIC 9(08) VALUE 0.
+013200 77  MVS-READ-TOTAL              PIC 9(10) VALUE 0.
+013300 77  MVS-WRITE-COUNT             PIC 9(08) VALUE 0.
+013400 77  MVS-WRITE-TOTAL             PIC 9(10) VALUE 0.
+013450
+013460 77  MVS-PRIOR-TEXT2             PIC X(40) VALUE SPACES.
+013470 77  MVS-PRIOR-TEXT              PIC X(40) VALUE SPACES.
+013480 77  MVS-PRIOR-NUMBER            PIC 99 COMP VALUE 0.
+013490 77  MVS-OUT-FILE-STATUS         PIC X(02).
+013500
+013600 PROCEDURE DIVISION.
+013700*----------------------------------------------------------------*
+013800* 0000-MAINLINE - READS AND MOVES EACH TRANSACTION IN MOVEIN     *
+013900*----------------------------------------------------------------*
+014000 0000-MAINLINE.
+014100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+014300         UNTIL MVS-EOF-YES.
+014400     PERFORM 8000-RECONCILE-TOTALS THRU 8000-EXIT.
+014500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+014600     STOP RUN.
+014700 
+014800 1000-INITIALIZE.
+014900     OPEN INPUT MOVEIN-FILE.
+014950     ACCEPT MVS-RUN-DATE FROM DATE YYYYMMDD.
+014960     ACCEPT MVS-RUN-TIME FROM TIME.
+014970     PERFORM 1500-DETERMINE-RESTART THRU 1500-EXIT.
+014975     MOVE MVS-PRIOR-TEXT TO SOME-TEXT.
+014976     MOVE MVS-PRIOR-TEXT2 TO SOME-TEXT2.
+014977     MOVE MVS-PRIOR-NUMBER TO SOME-NUMBER.
+014980     IF MVS-RESTART-COUNT > 0
+014990         OPEN EXTEND REJECT-FILE
+015000         OPEN EXTEND JOURNAL-FILE
+015010         OPEN EXTEND MOVEOUT-FILE
+015020     ELSE
+015030         OPEN OUTPUT REJECT-FILE
+015040         OPEN OUTPUT JOURNAL-FILE
+015050         OPEN OUTPUT MOVEOUT-FILE
+015060     END-IF.
+015600     PERFORM 2900-READ-MOVEIN THRU 2900-EXIT
+015700         UNTIL MVS-RECORD-COUNT >= MVS-RESTART-COUNT
+015800            OR MVS-EOF-YES.
+015900     PERFORM 2900-READ-MOVEIN THRU 2900-EXIT.
+016000 1000-EXIT.
+016100     EXIT.
+016200 
+016300 1500-DETERMINE-RESTART.
+016400     MOVE ZEROS TO MVS-RESTART-COUNT.
+016500     OPEN INPUT CHECKPOINT-FILE.
+016600     IF MVS-CKPT-FILE-STATUS = '00'
+016700         PERFORM 1550-READ-CHECKPOINT THRU 1550-EXIT
+016800             UNTIL MVS-CKPT-EOF-YES
+016900         CLOSE CHECKPOINT-FILE
+017000         OPEN EXTEND CHECKPOINT-FILE
+017050     ELSE
+017060         OPEN OUTPUT CHECKPOINT-FILE
+017100     END-IF.
+017200 1500-EXIT.
+017300     EXIT.
+017400 
+017500 1550-READ-CHECKPOINT.
+017600     READ CHECKPOINT-FILE
+017700         AT END
+017800             SET MVS-CKPT-EOF-YES TO TRUE
+017900         NOT AT END
+018000             MOVE CKPT-RECORD-COUNT TO MVS-RESTART-COUNT
+018010             MOVE CKPT-TEXT TO MVS-PRIOR-TEXT
+018020             MOVE CKPT-TEXT2 TO MVS-PRIOR-TEXT2
+018030             MOVE CKPT-NUMBER TO MVS-PRIOR-NUMBER
+018100     END-READ.
+018200 1550-EXIT.
+018300     EXIT.
+018400 
+018500 2000-PROCESS-RECORD.
+018600     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+018700     IF MVS-RECORD-VALID
+018750         MOVE SOME-TEXT2 TO MVS-PRIOR-TEXT2
+018760         MOVE SOME-TEXT TO MVS-PRIOR-TEXT
+018770         MOVE SOME-NUMBER TO MVS-PRIOR-NUMBER
+018800         PERFORM 2200-MOVE-FIELDS THRU 2200-EXIT
+018900         PERFORM 2300-WRITE-OUTPUT THRU 2300-EXIT
+019000         PERFORM 2400-WRITE-JOURNAL THRU 2400-EXIT
+019100         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+019200     ELSE
+019300         PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+019400     END-IF.
+019500     PERFORM 2900-READ-MOVEIN THRU 2900-EXIT.
+019600 2000-EXIT.
+019700     EXIT.
+019800
+019850*----------------------------------------------------------------*
+019860* NOTE: TRANS-TEXT IS A FIXED PIC X(40) FIELD, SO A TRANSACTION  *
+019870* RECORD CANNOT PHYSICALLY DELIVER MORE THAN 40 CHARACTERS OF    *
+019880* TEXT -- THERE IS NO "OVERSIZED TEXT" CONDITION FOR THIS CHECK  *
+019890* TO TEST FOR UNLESS MOVEIN'S RECORD FORMAT CHANGES TO CARRY A   *
+019895* WIDER OR VARIABLE-LENGTH TEXT FIELD.                           *
+019897*----------------------------------------------------------------*
+019900 2100-VALIDATE-RECORD.
+020000     SET MVS-RECORD-VALID TO TRUE.
+020100     MOVE SPACES TO REJECT-REASON-CODE.
+020200     IF TRANS-TEXT = SPACES
+020300         SET MVS-RECORD-INVALID TO TRUE
+020400         MOVE '03' TO REJECT-REASON-CODE
+020500     ELSE
+020600         IF TRANS-NUMBER-DATA IS NOT NUMERIC
+020700             SET MVS-RECORD-INVALID TO TRUE
+020800             MOVE '01' TO REJECT-REASON-CODE
+020900         ELSE
+021000             IF TRANS-NUMBER-NUM > 99
+021100                 SET MVS-RECORD-INVALID TO TRUE
+021200                 MOVE '02' TO REJECT-REASON-CODE
+021300             END-IF
+021400         END-IF
+021500     END-IF.
+021600 2100-EXIT.
+021700     EXIT.
+021800 
+021900 2200-MOVE-FIELDS.
+022000     MOVE TRANS-TEXT TO SOME-TEXT.
+022100     MOVE TRANS-NUMBER-NUM TO SOME-NUMBER.
+022200     MOVE TRANS-TEXT2 TO SOME-TEXT2.
+022300     ADD 1 TO MVS-READ-COUNT.
+022400     ADD TRANS-NUMBER-NUM TO MVS-READ-TOTAL.
+022500 2200-EXIT.
+022600     EXIT.
+022700 
+022800 2300-WRITE-OUTPUT.
+022900     MOVE SOME-TEXT TO OUT-TEXT.
+023000     MOVE SOME-TEXT2 TO OUT-TEXT2.
+023100     MOVE SOME-NUMBER TO OUT-NUMBER.
+023200     WRITE MOVEOUT-RECORD.
+023250     IF MVS-OUT-FILE-STATUS = '00'
+023300         ADD 1 TO MVS-WRITE-COUNT
+023400         ADD SOME-NUMBER TO MVS-WRITE-TOTAL
+023450     END-IF.
+023500 2300-EXIT.
+023600     EXIT.
+023700 
+023800 2400-WRITE-JOURNAL.
+023900     MOVE MVS-RUN-DATE TO JRNL-RUN-DATE.
+024000     MOVE MVS-RUN-TIME TO JRNL-RUN-TIME.
+024100     MOVE MVS-PRIOR-TEXT TO JRNL-BEFORE-TEXT.
+024200     MOVE SOME-TEXT TO JRNL-AFTER-TEXT.
+024300     MOVE MVS-PRIOR-TEXT2 TO JRNL-BEFORE-TEXT2.
+024400     MOVE SOME-TEXT2 TO JRNL-AFTER-TEXT2.
+024500     MOVE MVS-PRIOR-NUMBER TO JRNL-BEFORE-NUMBER.
+024600     MOVE SOME-NUMBER TO JRNL-AFTER-NUMBER.
+024700     WRITE JOURNAL-RECORD.
+024800 2400-EXIT.
+024900     EXIT.
+025000 
+025100 2500-WRITE-CHECKPOINT.
+025200     ADD 1 TO MVS-CKPT-COUNTER.
+025300     IF MVS-CKPT-COUNTER >= MVS-CHECKPOINT-INTERVAL
+025400         MOVE MVS-RECORD-COUNT TO CKPT-RECORD-COUNT
+025420         MOVE SOME-TEXT TO CKPT-TEXT
+025440         MOVE SOME-TEXT2 TO CKPT-TEXT2
+025460         MOVE SOME-NUMBER TO CKPT-NUMBER
+025500         WRITE CHECKPOINT-RECORD
+025600         MOVE 0 TO MVS-CKPT-COUNTER
+025700     END-IF.
+025800 2500-EXIT.
+025900     EXIT.
+026000 
+026100 2600-WRITE-REJECT.
+026200     MOVE TRANS-TEXT TO REJECT-TRANS-TEXT.
+026250     MOVE TRANS-TEXT2 TO REJECT-TRANS-TEXT2.
+026300     MOVE TRANS-NUMBER-DATA TO REJECT-TRANS-NUMBER.
+026400     WRITE REJECT-RECORD.
+026500 2600-EXIT.
+026600     EXIT.
+026700 
+026800 2900-READ-MOVEIN.
+026900     READ MOVEIN-FILE
+027000         AT END
+027100             SET MVS-EOF-YES TO TRUE
+027200     END-READ.
+027300     IF NOT MVS-EOF-YES
+027400         ADD 1 TO MVS-RECORD-COUNT
+027500     END-IF.
+027600 2900-EXIT.
+027700     EXIT.
+027800 
+027900 8000-RECONCILE-TOTALS.
+028000     IF MVS-READ-COUNT = MVS-WRITE-COUNT
+028100        AND MVS-READ-TOTAL = MVS-WRITE-TOTAL
+028200         DISPLAY 'MOVESTMT - CONTROL TOTALS RECONCILE.  '
+028300             'RECORDS: ' MVS-WRITE-COUNT
+028400             '  TOTAL: ' MVS-WRITE-TOTAL
+028500     ELSE
+028600         DISPLAY 'MOVESTMT - *** CONTROL TOTAL DISCREPANCY ***'
+028700         DISPLAY '  RECORDS READ    = ' MVS-READ-COUNT
+028800             '  NUMBER TOTAL READ    = ' MVS-READ-TOTAL
+028900         DISPLAY '  RECORDS WRITTEN = ' MVS-WRITE-COUNT
+029000             '  NUMBER TOTAL WRITTEN = ' MVS-WRITE-TOTAL
+029100     END-IF.
+029200 8000-EXIT.
+029300     EXIT.
+029400 
+029500 9000-TERMINATE.
+029600     CLOSE MOVEIN-FILE
+029700           REJECT-FILE
+029800           JOURNAL-FILE
+029900           MOVEOUT-FILE
+030000           CHECKPOINT-FILE.
+030100 9000-EXIT.
+030200     EXIT.
