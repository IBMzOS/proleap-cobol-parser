@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------*
+000200* WSMVTXT - SHARED MOVE-TEXT FIELD DEFINITION                    *
+000300*----------------------------------------------------------------*
+000400* ONE PIC X(40) FIELD, COPIED WITH REPLACING WHEREVER A          *
+000500* TRANSACTION-TEXT-WIDTH FIELD IS NEEDED (WORKING-STORAGE OR AN  *
+000600* FD RECORD) SO THE WIDTH ONLY HAS TO CHANGE IN ONE PLACE.       *
+000700*----------------------------------------------------------------*
+000800*----------------------------------------------------------------*
+000900* MODIFICATION HISTORY                                           *
+001000*----------------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                   *
+001200* 08/09/2026 DBH   ORIGINAL COPYBOOK, SPLIT OUT OF WSMOVEREC SO  *
+001300*                  MOVERPT AND MOVERVW CAN COPY THE SAME TEXT    *
+001400*                  WIDTH INTO THEIR FD RECORDS INSTEAD OF        *
+001500*                  RETYPING THE PIC X(40) CLAUSE.                *
+001600*----------------------------------------------------------------*
+001700 05  SOME-TEXT                   PICTURE IS X(40).
