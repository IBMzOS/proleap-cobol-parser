@@ -0,0 +1,51 @@
+//MOVESTMT JOB (ACCTNO),'DAILY LEDGER MOVE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MOVESTMT NIGHTLY LEDGER STREAM                                *
+//* COMPILES, LINK-EDITS AND RUNS MOVESTMT AGAINST THE DAILY      *
+//* TRANSACTION FILE.  LKED AND RUNSTEP ARE BYPASSED IF AN        *
+//* EARLIER STEP FAILS.                                           *
+//*--------------------------------------------------------------*
+//COMPLE   EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=IGYV6R2.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=PROD.MOVESTMT.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.MOVESTMT.SRCLIB(MOVESTMT),DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(10,10))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPLE),
+//            PARM='LIST,MAP'
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=PROD.MOVESTMT.LOADLIB(MOVESTMT),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//RUNSTEP  EXEC PGM=MOVESTMT,COND=((4,LT,COMPLE),(4,LT,LKED))
+//STEPLIB  DD DSN=PROD.MOVESTMT.LOADLIB,DISP=SHR
+//MOVEIN   DD DSN=PROD.LEDGER.DAILY.TRANS,DISP=SHR
+//MOVEOUT  DD DSN=PROD.LEDGER.DAILY.MOVEOUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//MOVEJRNL DD DSN=PROD.LEDGER.DAILY.JOURNAL,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=180,BLKSIZE=0)
+//MOVEREJ  DD DSN=PROD.LEDGER.DAILY.REJECT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=86,BLKSIZE=0)
+//MOVECKPT DD DSN=PROD.LEDGER.DAILY.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
